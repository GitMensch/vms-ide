@@ -0,0 +1,213 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTMAINT.
+*> CUSTMAINT - add/change/delete maintenance for CUSTOMER-FILE.
+*> Region on add is derived from the USPS state code via the STATES
+*> table (SEARCH ALL); probable duplicate customers are flagged via
+*> the NAME-ENTRY tally before the record is written.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-FILE ASSIGN "SYS$DISK:CUSTOMER.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CUST-NUMBER
+        FILE STATUS IS CUSTOMER-FILE-STATUS.
+    SELECT OPTIONAL INVALID-ADD-LOG ASSIGN "SYS$DISK:INVALIDADD.LOG"
+        ORGANIZATION LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-FILE.
+    COPY custfile.
+FD  INVALID-ADD-LOG.
+    COPY invalidadd.
+WORKING-STORAGE SECTION.
+01  CUSTOMER-FILE-STATUS       PIC X(2).
+    88  CUSTOMER-FILE-OK       VALUE "00".
+    88  CUSTOMER-NOT-FOUND     VALUE "23".
+
+01  STATE-TABLE-AREA.
+    02  FILLER PIC X(3) VALUE "AK4".
+    02  FILLER PIC X(3) VALUE "AL1".
+    02  FILLER PIC X(3) VALUE "AZ4".
+    02  FILLER PIC X(3) VALUE "CA4".
+    02  FILLER PIC X(3) VALUE "CO4".
+    02  FILLER PIC X(3) VALUE "CT1".
+    02  FILLER PIC X(3) VALUE "NY1".
+    02  FILLER PIC X(3) VALUE "TX3".
+    02  FILLER PIC X(3) VALUE "WA4".
+01  STATE-TABLE REDEFINES STATE-TABLE-AREA.
+    02  STATE-ENTRY OCCURS 9 TIMES
+            ASCENDING KEY IS STATE-USPS-CODE
+            INDEXED BY STATE-INDEX.
+        03  STATE-USPS-CODE    PIC X(2).
+        03  STATE-REGION       PIC X(1).
+
+01  STATE-ERROR                PIC 9 VALUE 0.
+    88  STATE-FOUND            VALUE 0.
+    88  STATE-NOT-FOUND        VALUE 1.
+
+01  NAME-TABLE.
+    02  NAME-ENTRY OCCURS 200 TIMES INDEXED BY NAME-INDEX.
+        03  LAST-NAME          PIC X(30) VALUE SPACES.
+        03  NAME-COUNT         PIC 9(3)  VALUE ZERO.
+01  NAME-TABLE-FULL-SW         PIC X VALUE "N".
+    88  NAME-TABLE-FULL        VALUE "Y".
+01  WS-DUPLICATE-COUNT         PIC 9(3) VALUE ZERO.
+01  WS-INVALID-ADD-COUNT       PIC 9(5) VALUE ZERO.
+
+01  WS-FUNCTION-CODE           PIC X.
+    88  FUNCTION-ADD           VALUE "A".
+    88  FUNCTION-CHANGE        VALUE "C".
+    88  FUNCTION-DELETE        VALUE "D".
+    88  FUNCTION-QUIT          VALUE "Q".
+01  WS-DONE-SW                 PIC X VALUE "N".
+    88  WS-DONE                VALUE "Y".
+
+PROCEDURE DIVISION.
+000-DRIVER.
+    PERFORM 100-INITIALIZE.
+    PERFORM WITH TEST BEFORE UNTIL WS-DONE
+        PERFORM 200-GET-FUNCTION
+        EVALUATE TRUE
+            WHEN FUNCTION-ADD
+                PERFORM 300-ADD-CUSTOMER
+            WHEN FUNCTION-CHANGE
+                PERFORM 400-CHANGE-CUSTOMER
+            WHEN FUNCTION-DELETE
+                PERFORM 500-DELETE-CUSTOMER
+            WHEN FUNCTION-QUIT
+                SET WS-DONE TO TRUE
+            WHEN OTHER
+                DISPLAY "INVALID FUNCTION CODE - USE A, C, D OR Q"
+        END-EVALUATE
+    END-PERFORM.
+    PERFORM 900-CLEANUP.
+    STOP RUN.
+
+100-INITIALIZE.
+    OPEN I-O CUSTOMER-FILE.
+    IF NOT CUSTOMER-FILE-OK
+        OPEN OUTPUT CUSTOMER-FILE
+        CLOSE CUSTOMER-FILE
+        OPEN I-O CUSTOMER-FILE
+    END-IF.
+    IF NOT CUSTOMER-FILE-OK
+        DISPLAY "UNABLE TO OPEN CUSTOMER-FILE, STATUS " CUSTOMER-FILE-STATUS
+        STOP RUN
+    END-IF.
+    OPEN EXTEND INVALID-ADD-LOG.
+
+200-GET-FUNCTION.
+    DISPLAY "FUNCTION (A)DD, (C)HANGE, (D)ELETE, (Q)UIT: " WITH NO ADVANCING.
+    ACCEPT WS-FUNCTION-CODE.
+
+300-ADD-CUSTOMER.
+    DISPLAY "CUSTOMER NUMBER: " WITH NO ADVANCING.
+    ACCEPT CUST-NUMBER.
+    DISPLAY "CUSTOMER NAME: " WITH NO ADVANCING.
+    ACCEPT CUSTOMER-NAME.
+    DISPLAY "ADDRESS: " WITH NO ADVANCING.
+    ACCEPT CUSTOMER-ADDRESS.
+    DISPLAY "CITY: " WITH NO ADVANCING.
+    ACCEPT CUSTOMER-CITY.
+    DISPLAY "STATE (USPS CODE): " WITH NO ADVANCING.
+    ACCEPT CUSTOMER-USPS-STATE.
+    DISPLAY "ZIP: " WITH NO ADVANCING.
+    ACCEPT CUSTOMER-ZIP.
+    PERFORM 310-DERIVE-REGION.
+    IF STATE-NOT-FOUND
+        DISPLAY "UNKNOWN STATE CODE " CUSTOMER-USPS-STATE
+            " - ADDITION REJECTED"
+    ELSE
+        PERFORM 320-CHECK-DUPLICATE-NAME
+        WRITE CUSTOMER-RECORD
+            INVALID KEY
+                DISPLAY "CUSTOMER " CUST-NUMBER " ALREADY EXISTS"
+                PERFORM 330-LOG-INVALID-ADD
+            NOT INVALID KEY
+                DISPLAY "CUSTOMER " CUST-NUMBER " ADDED, REGION "
+                    CUSTOMER-REGION
+        END-WRITE
+    END-IF.
+
+310-DERIVE-REGION.
+    SET STATE-FOUND TO TRUE.
+    SEARCH ALL STATE-ENTRY
+        AT END
+            SET STATE-NOT-FOUND TO TRUE
+        WHEN STATE-USPS-CODE (STATE-INDEX) = CUSTOMER-USPS-STATE
+            MOVE STATE-REGION (STATE-INDEX) TO CUSTOMER-REGION
+    END-SEARCH.
+
+320-CHECK-DUPLICATE-NAME.
+    SET NAME-INDEX TO 1.
+    SEARCH NAME-ENTRY
+        AT END
+            SET NAME-TABLE-FULL TO TRUE
+            DISPLAY "NAME TABLE FULL - DUPLICATE CHECK SKIPPED FOR "
+                CUSTOMER-NAME
+        WHEN LAST-NAME (NAME-INDEX) = CUSTOMER-NAME
+            ADD 1 TO NAME-COUNT (NAME-INDEX)
+            ADD 1 TO WS-DUPLICATE-COUNT
+            DISPLAY "WARNING: POSSIBLE DUPLICATE CUSTOMER NAME "
+                CUSTOMER-NAME " (SEEN " NAME-COUNT (NAME-INDEX)
+                " TIMES)"
+        WHEN LAST-NAME (NAME-INDEX) = SPACES
+            MOVE CUSTOMER-NAME TO LAST-NAME (NAME-INDEX)
+            MOVE 1 TO NAME-COUNT (NAME-INDEX)
+    END-SEARCH.
+
+330-LOG-INVALID-ADD.
+    MOVE CUSTOMER-RECORD TO IAL-ATTEMPTED-RECORD.
+    MOVE CUST-NUMBER TO IAL-KEY.
+    READ CUSTOMER-FILE
+        INVALID KEY
+            MOVE SPACES TO IAL-EXISTING-RECORD
+        NOT INVALID KEY
+            MOVE CUSTOMER-RECORD TO IAL-EXISTING-RECORD
+    END-READ.
+    ACCEPT IAL-TIMESTAMP FROM TIME.
+    WRITE INVALID-ADD-LOG-RECORD.
+    ADD 1 TO WS-INVALID-ADD-COUNT.
+
+400-CHANGE-CUSTOMER.
+    DISPLAY "CUSTOMER NUMBER TO CHANGE: " WITH NO ADVANCING.
+    ACCEPT CUST-NUMBER.
+    READ CUSTOMER-FILE
+        INVALID KEY
+            DISPLAY "CUSTOMER " CUST-NUMBER " NOT FOUND"
+        NOT INVALID KEY
+            DISPLAY "ADDRESS [" CUSTOMER-ADDRESS "]: " WITH NO ADVANCING
+            ACCEPT CUSTOMER-ADDRESS
+            DISPLAY "CITY [" CUSTOMER-CITY "]: " WITH NO ADVANCING
+            ACCEPT CUSTOMER-CITY
+            DISPLAY "STATE [" CUSTOMER-USPS-STATE "]: " WITH NO ADVANCING
+            ACCEPT CUSTOMER-USPS-STATE
+            PERFORM 310-DERIVE-REGION
+            REWRITE CUSTOMER-RECORD
+                INVALID KEY
+                    DISPLAY "REWRITE FAILED FOR " CUST-NUMBER
+            END-REWRITE
+    END-READ.
+
+500-DELETE-CUSTOMER.
+    DISPLAY "CUSTOMER NUMBER TO DELETE: " WITH NO ADVANCING.
+    ACCEPT CUST-NUMBER.
+    READ CUSTOMER-FILE
+        INVALID KEY
+            DISPLAY "CUSTOMER " CUST-NUMBER " NOT FOUND"
+        NOT INVALID KEY
+            DELETE CUSTOMER-FILE
+                INVALID KEY
+                    DISPLAY "DELETE FAILED FOR " CUST-NUMBER
+            END-DELETE
+    END-READ.
+
+900-CLEANUP.
+    CLOSE CUSTOMER-FILE.
+    CLOSE INVALID-ADD-LOG.
+    DISPLAY "PROBABLE DUPLICATE NAMES FLAGGED THIS RUN: "
+        WS-DUPLICATE-COUNT.
+    DISPLAY "INVALID ADDITIONS REJECTED THIS RUN: "
+        WS-INVALID-ADD-COUNT.
+END PROGRAM CUSTMAINT.
