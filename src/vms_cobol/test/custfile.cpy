@@ -0,0 +1,10 @@
+*> CUSTFILE - customer master record layout, shared by every
+*> program that reads or writes CUSTOMER-FILE.
+01  CUSTOMER-RECORD.
+    03  CUST-NUMBER          PIC 9(8).
+    03  CUSTOMER-NAME        PIC X(30).
+    03  CUSTOMER-ADDRESS     PIC X(30).
+    03  CUSTOMER-CITY        PIC X(20).
+    03  CUSTOMER-USPS-STATE  PIC X(2).
+    03  CUSTOMER-ZIP         PIC X(10).
+    03  CUSTOMER-REGION      PIC X(1).
