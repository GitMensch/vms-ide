@@ -1,420 +1,412 @@
 IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTUPDT.
+*> CUSTUPDT - customer/inventory batch maintenance driver.
+*> Logs rejected adds to INVALID-ADD-LOG, drives inventory
+*> reorder decisions out to PO-FILE, reconciles the tabl2 sort
+*> output against its input, and checkpoints its read/rewrite
+*> loops for restart. The remaining paragraphs below are an
+*> older statement-form catalog carried along from this
+*> program's earliest days.
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SPECIAL-NAMES.
+    ALPHABET ALPH-2 IS STANDARD-1.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL INVALID-ADD-LOG ASSIGN "SYS$DISK:INVALIDADD.LOG"
+        ORGANIZATION LINE SEQUENTIAL.
+    SELECT OPTIONAL PO-FILE ASSIGN "SYS$DISK:PURCHORD.DAT"
+        ORGANIZATION SEQUENTIAL.
+    SELECT OPTIONAL INVENTORY-FILE ASSIGN "SYS$DISK:INVENTRY.DAT"
+        ORGANIZATION SEQUENTIAL.
+    SELECT OPTIONAL ADD-MASTER-FILE ASSIGN "SYS$DISK:ADDMSTR.DAT"
+        ORGANIZATION INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ADD-MASTER-KEY
+        FILE STATUS IS ADD-MASTER-FILE-STATUS.
+    SELECT OPTIONAL SORT-INPUT-FILE ASSIGN "SYS$DISK:SORTIN.DAT"
+        ORGANIZATION SEQUENTIAL.
+    SELECT OPTIONAL FILE-1 ASSIGN "SYS$DISK:FILE1.DAT"
+        ORGANIZATION SEQUENTIAL.
+    SELECT OPTIONAL FILE-2 ASSIGN "SYS$DISK:FILE2.DAT"
+        ORGANIZATION SEQUENTIAL.
+    SELECT OPTIONAL FILE-3 ASSIGN "SYS$DISK:FILE3.DAT"
+        ORGANIZATION SEQUENTIAL.
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN "SYS$DISK:CKPOINT.DAT"
+        ORGANIZATION INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CKPT-PROGRAM-ID
+        FILE STATUS IS CHECKPOINT-FILE-STATUS.
+    SELECT TABL2 ASSIGN "SYS$DISK:TABL2.SRT".
+DATA DIVISION.
+FILE SECTION.
+FD  INVALID-ADD-LOG.
+    COPY invalidadd.
+FD  PO-FILE.
+01  PO-RECORD.
+    02  PO-VENDOR               PIC X(10).
+    02  PO-ITEM                 PIC X(10).
+    02  PO-QUANTITY             PIC 9(5).
+    02  PO-RUSH-FLAG            PIC X(1).
+        88  PO-RUSH             VALUE "R".
+        88  PO-NORMAL           VALUE "N".
+FD  INVENTORY-FILE.
+01  INVENTORY-RECORD.
+    02  INV-ITEM-NUMBER         PIC X(10).
+    02  INV-VENDOR              PIC X(10).
+    02  INV-LOW-STOCK-FLAG      PIC X(1).
+    02  INV-WEEKLY-USAGE        PIC 9(3).
+    02  INV-ON-ORDER-FLAG       PIC X(1).
+    02  INV-QTY-ON-HAND         PIC S9(5).
+FD  ADD-MASTER-FILE.
+01  ADD-MASTER-RECORD.
+    02  ADD-MASTER-KEY          PIC X(10).
+    02  ADD-MASTER-DATA         PIC X(50).
+FD  SORT-INPUT-FILE.
+01  SORT-INPUT-RECORD.
+    02  SI-KEY-FIELD            PIC 9(10).
+    02  FILLER                  PIC X(70).
+FD  FILE-1.
+01  FILE-1-RECORD.
+    02  F1-KEY-FIELD            PIC 9(10).
+    02  FILLER                  PIC X(70).
+FD  FILE-2.
+01  FILE-2-RECORD.
+    02  F2-KEY-FIELD            PIC 9(10).
+    02  FILLER                  PIC X(70).
+FD  FILE-3.
+01  FILE-3-RECORD.
+    02  F3-KEY-FIELD            PIC 9(10).
+    02  FILLER                  PIC X(70).
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    02  CKPT-PROGRAM-ID         PIC X(8).
+    02  CKPT-LAST-KEY           PIC X(20).
+SD  TABL2.
+01  GROUP2.
+    02  ELEM-ITEM1              PIC X(10).
+WORKING-STORAGE SECTION.
+01  UPDATE-REC                   PIC X(60).
+01  OLD-REC                      PIC X(60).
+01  REJECT-KEY                   PIC X(15).
+01  WS-INVALID-ADD-COUNT         PIC 9(5) VALUE ZERO.
+01  WS-CURRENT-TIMESTAMP         PIC 9(6).
+
+01  LOW-STOK                     PIC X(1).
+01  WEEK-USE                     PIC 9(3).
+01  LOC-VNDR                     PIC X(10).
+01  ON-ORDER                     PIC X(1).
+01  ITEM-NUMBER                  PIC X(10).
+01  QTY-ON-HAND                  PIC S9(5).
+01  ADD-MASTER-FILE-STATUS       PIC X(2).
+    88  ADD-MASTER-FILE-OK       VALUE "00".
+
+01  WS-SORT-IN-COUNT              PIC 9(7) VALUE ZERO.
+01  WS-SORT-IN-HASH               PIC 9(9) VALUE ZERO.
+01  WS-SORT-OUT-COUNT             PIC 9(7) VALUE ZERO.
+01  WS-SORT-OUT-HASH              PIC 9(9) VALUE ZERO.
+01  WS-EOF-SW                     PIC X VALUE "N".
+    88  WS-AT-EOF                 VALUE "Y".
+
+01  CHECKPOINT-FILE-STATUS        PIC X(2).
+    88  CHECKPOINT-FILE-OK        VALUE "00".
+    88  CHECKPOINT-NOT-FOUND      VALUE "23".
+01  WS-LAST-KEY-PROCESSED         PIC X(20) VALUE SPACES.
+01  WS-RECS-SINCE-CHECKPOINT      PIC 9(3) VALUE ZERO.
+01  WS-CHECKPOINT-INTERVAL        PIC 9(3) VALUE 100.
+
+01  WS-ARITH-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
 PROCEDURE DIVISION.
-DECLARATIVES.
-DET SECTION.
-USE BEFORE REPORTING DETAIL-LINE.
-DETA-1.
-    ACCEPT ITEMF FROM DAY-OF-WEEK.
-END DECLARATIVES.
 begin.
-    replace ==alpha== by ==NUM-1== ==num== by ==ALPHA-1==.
-    copy custfile replacing xyz by 6, ==r== by ==4==
-        "KEY" by =="abc".
-        * cust-number is a new field
-        03 cust-number pic 9(8)==.
-    IF ITEMA < 10 OR > 20
-        NEXT SENTENCE
-    ELSE
-        MOVE "X" TO ITEMB.
-
-    ACCEPT DEST-EXAMPLE FROM LINE NUMBER ITEMB PLUS 0
-        ON EXCEPTION 
-            ADD 2 ITEMB TO ITEMA.
-        NOT ON EXCEPTION 
-            ADD 38 TO ITEMA ITEMB.
-    ADD 14 TO ITEMA
-        NOT ON SIZE ERROR
-            ACCEPT ITEMF FROM DAY-OF-WEEK.
-        ON SIZE ERROR
-            ACCEPT ITEMF FROM DAY-OF-WEEK.
-    ADD 7 ITEMB TO ITEMD (ITEMB)
-        ON SIZE ERROR
-            ACCEPT ITEMF FROM DAY-OF-WEEK
-    END-ADD
-    ADD 1 TO ITEMB.
-    ALTER PROC-A TO PROC-EE PROC-E TO PROC-CC.
-    CALL "NEWPROG" USING ITEMA
-        BY DESCRIPTOR ITEMB ITEMC "TOTALS"
-        BY REFERENCE ITEMD "PAYROLL"
-        BY VALUE ITEME 995.99
-        BY DESCRIPTOR ITEMD ITEMF
-        BY CONTENT ITEMG "SUMMARY FLAG".
-    CALL PROG-TO-CALL USING ITEMA.
-    CALL "PROG010" USING ITEMA ITEMB "XYZ"
-        GIVING ITEMC
-        ON EXCEPTION 
-            CANCEL SUB-PROG-A "PROG12" SUB-PROG-B.
-    CLOSE EMPLOYEE-FILE.
-    CLOSE EMPLOYEE-FILE REEL NO REWIND.
-    CLOSE EMPLOYEE-FILE LOCK.
-    COMPUTE ITEMC =
-        (ITEMA + 6) ** (.1 * ITEMD).
-    COMPUTE ITEMC ROUNDED =
-        (ITEMA + 6) ** (.1 * ITEMD)
+    OPEN EXTEND INVALID-ADD-LOG.
+    OPEN OUTPUT PO-FILE.
+    OPEN I-O ADD-MASTER-FILE.
+    IF NOT ADD-MASTER-FILE-OK
+        OPEN OUTPUT ADD-MASTER-FILE
+        CLOSE ADD-MASTER-FILE
+        OPEN I-O ADD-MASTER-FILE
+    END-IF.
+    PERFORM 910-RESTORE-CHECKPOINT.
+    OPEN INPUT INVENTORY-FILE.
+    READ INVENTORY-FILE
+        AT END SET WS-AT-EOF TO TRUE
+    END-READ.
+    PERFORM 195-SKIP-TO-CHECKPOINT.
+    PERFORM UNTIL WS-AT-EOF
+        PERFORM 210-PROCESS-INVENTORY-RECORD THRU 210-PROCESS-INVENTORY-RECORD-EXIT
+        READ INVENTORY-FILE
+            AT END SET WS-AT-EOF TO TRUE
+        END-READ
+    END-PERFORM.
+    CLOSE INVENTORY-FILE.
+    MOVE "N" TO WS-EOF-SW.
+    sort tabl2 descending elem-item1 of group2
+        sequence alph-2
+        input procedure proc-1 through proc-2
+        giving file-1 file-2 file-3.
+    PERFORM 930-RECONCILE-SORT-OUTPUT.
+    PERFORM 960-END-OF-RUN-SUMMARY.
+    STOP RUN.
+195-SKIP-TO-CHECKPOINT.
+    IF WS-LAST-KEY-PROCESSED NOT = SPACES
+        PERFORM UNTIL WS-AT-EOF
+                OR INV-ITEM-NUMBER GREATER THAN WS-LAST-KEY-PROCESSED (1:10)
+            READ INVENTORY-FILE
+                AT END SET WS-AT-EOF TO TRUE
+            END-READ
+        END-PERFORM
+    END-IF.
+195-SKIP-TO-CHECKPOINT-EXIT.
+    EXIT.
+210-PROCESS-INVENTORY-RECORD.
+    MOVE INV-LOW-STOCK-FLAG TO LOW-STOK.
+    MOVE INV-WEEKLY-USAGE TO WEEK-USE.
+    MOVE INV-VENDOR TO LOC-VNDR.
+    MOVE INV-ON-ORDER-FLAG TO ON-ORDER.
+    MOVE INV-ITEM-NUMBER TO ITEM-NUMBER.
+    MOVE INV-QTY-ON-HAND TO QTY-ON-HAND.
+    EVALUATE LOW-STOK   ALSO WEEK-USE        ALSO LOC-VNDR    ALSO ON-ORDER    ALSO TRUE
+        WHEN "Y"        ALSO 16 THRU 999     ALSO ANY         ALSO "N"         ALSO QTY-ON-HAND > 10        GO TO RUSH-ORDER
+        WHEN "Y"        ALSO 16 THRU 999     ALSO ANY         ALSO "Y"         ALSO QTY-ON-HAND > 20        GO TO NORMAL-ORDER
+        WHEN "Y"        ALSO 8 THRU 15       ALSO "N"         ALSO "N"         ALSO QTY-ON-HAND > 30        GO TO RUSH-ORDER
+        WHEN "Y"        ALSO 8 THRU 15       ALSO "N"         ALSO "Y"         ALSO QTY-ON-HAND < 10        GO TO NORMAL-ORDER
+        WHEN "Y"        ALSO 8 THRU 15       ALSO "Y"         ALSO "N"         ALSO QTY-ON-HAND < 20        GO TO NORMAL-ORDER
+        WHEN "Y"        ALSO 0 THRU 7        ALSO ANY         ALSO "N"         ALSO QTY-ON-HAND = ZERO      GO TO NORMAL-ORDER
+        WHEN "N"        ALSO ANY             ALSO ANY         ALSO "Y"         ALSO QTY-ON-HAND NOT = ZERO  GO TO CANCEL-ORDER
+        WHEN OTHER                                                                                          GO TO REORDER-DONE
+    END-EVALUATE.
+RUSH-ORDER.
+    MOVE LOC-VNDR TO PO-VENDOR.
+    MOVE ITEM-NUMBER TO PO-ITEM.
+    COMPUTE PO-QUANTITY = WEEK-USE * 4
         ON SIZE ERROR
-            CANCEL SUB-PROG-A.
-        NOT ON SIZE ERROR
-            delete file-1.
-    DISPLAY ITEMC.
-    DISPLAY ITEMD UPON ERR-REPORTER.
-    DISPLAY ITEMD ITEMA "ARE" ITEMB.
-    DISPLAY ITEMD SPACE ITEMA "AREs" ITEMB.
-    DISPLAY ITEMC "sISs" NO ADVANCING.
-    DISPLAY
-        ITEMF WITH CONVERSION LINE PLUS
-        ITEMG WITH CONVERSION LINE PLUS
-        ITEMH WITH CONVERSION LINE PLUS
-        ITEMI WITH CONVERSION LINE PLUS.
-    DIVIDE ITEMA INTO ITEMB.
-    DIVIDE ITEMA INTO ITEMB ROUNDED.
-    DIVIDE ITEMA INTO ITEMB
-        GIVING ITEMD.
-    DIVIDE ITEMA INTO ITEMB
-        GIVING ITEMD ROUNDED.
-    DIVIDE ITEMA BY ITEMB
-        GIVING ITEMD.
-    DIVIDE ITEMA INTO ITEMB
-        GIVING ITEMD REMAINDER ITEMC.
-    DIVIDE ITEMA INTO ITEMB 
-        GIVING ITEMD ROUNDED REMAINDER ITEMC.
-    DIVIDE ITEMA INTO ITEMB
-        GIVING ITEME REMAINDER ITEMC.
-    DIVIDE ITEMA INTO ITEMB
-        GIVING ITEME ROUNDED REMAINDER ITEMC.
-    DIVIDE ITEME INTO ITEMF GIVING ITEMG ITEMD
+            ADD 1 TO WS-ARITH-EXCEPTION-COUNT
+            MOVE WEEK-USE TO PO-QUANTITY
+    END-COMPUTE.
+    SET PO-RUSH TO TRUE.
+    WRITE PO-RECORD.
+    GO TO REORDER-DONE.
+NORMAL-ORDER.
+    MOVE LOC-VNDR TO PO-VENDOR.
+    MOVE ITEM-NUMBER TO PO-ITEM.
+    COMPUTE PO-QUANTITY = WEEK-USE * 2
         ON SIZE ERROR
-            DISPLAY ITEMC.
-    EVALUATE ITEMA
-        WHEN A-01 ALPHABETIC ACCEPT ITEMA FROM DAY-OF-WEEK
-        WHEN "A02" THRU "C16" ACCEPT ITEMB FROM DAY-OF-WEEK
-        WHEN "C20" THRU "L86" ACCEPT ITEMC FROM DAY-OF-WEEK
-        WHEN "R20" ADD 1 TO R-TOT
-                   ACCEPT ITEMD FROM DAY-OF-WEEK
-        WHEN OTHER ACCEPT ITEME FROM DAY-OF-WEEK
-    END-EVALUATE.
-    EVALUATE LOW-STOK   WEEK-USE        LOC-VNDR    ON-ORDER    TRUE
-        WHEN "Y",       16 THRU 999,    ANY,        "N"         A > 10          GO TO RUSH-ORDER
-        WHEN "Y",       16 THRU 999,    ANY,        "Y"         A > 20          GO TO NORMAL-ORDER
-        WHEN "Y",       8 THRU 15,      "N",        "N"         A > 30          GO TO RUSH-ORDER
-        WHEN "Y",       8 THRU 15,      "N",        "Y"         A < 10          GO TO NORMAL-ORDER
-        WHEN "Y",       8 THRU 15,      "Y",        "N"         A < 20          GO TO NORMAL-ORDER
-        WHEN "Y",       0 THRU 7,       ANY,        "N"         A = ZERO        GO TO NORMAL-ORDER
-        WHEN "N",       ANY,            ANY,        "Y"         NOT A = ZERO    GO TO CANCEL-ORDER
-    END-EVALUATE.
+            ADD 1 TO WS-ARITH-EXCEPTION-COUNT
+            MOVE WEEK-USE TO PO-QUANTITY
+    END-COMPUTE.
+    SET PO-NORMAL TO TRUE.
+    WRITE PO-RECORD.
+    GO TO REORDER-DONE.
+CANCEL-ORDER.
+    DISPLAY "REORDER CANCELLED FOR ITEM " ITEM-NUMBER.
+REORDER-DONE.
+    MOVE SPACES TO UPDATE-REC OLD-REC.
+    MOVE ITEM-NUMBER TO ADD-MASTER-KEY.
+    MOVE ITEM-NUMBER TO UPDATE-REC (1:10).
+    MOVE LOC-VNDR TO UPDATE-REC (11:10).
+    MOVE WEEK-USE TO UPDATE-REC (21:3).
+    READ ADD-MASTER-FILE
+        INVALID KEY
+            MOVE UPDATE-REC (1:50) TO ADD-MASTER-DATA
+            WRITE ADD-MASTER-RECORD
+        NOT INVALID KEY
+            MOVE ADD-MASTER-KEY TO REJECT-KEY
+            MOVE ADD-MASTER-DATA TO OLD-REC (1:50)
+            GO TO REPORT-INVALID-ADD
+    END-READ.
+    GO TO REPORT-INVALID-ADD-EXIT.
 REPORT-INVALID-ADD.
     DISPLAY " ".
     DISPLAY "INVALID ADDITION".
     DISPLAY "RECORD ALREADY EXISTS".
     DISPLAY "UPDATE ATTEMPT: " UPDATE-REC.
     DISPLAY "EXISTING RECORD: " OLD-REC.
+    ACCEPT WS-CURRENT-TIMESTAMP FROM TIME.
+    ADD 1 TO WS-INVALID-ADD-COUNT.
+    MOVE WS-CURRENT-TIMESTAMP TO IAL-TIMESTAMP.
+    MOVE REJECT-KEY TO IAL-KEY.
+    MOVE UPDATE-REC TO IAL-ATTEMPTED-RECORD.
+    MOVE OLD-REC TO IAL-EXISTING-RECORD.
+    WRITE INVALID-ADD-LOG-RECORD.
 REPORT-INVALID-ADD-EXIT.
     EXIT.
-cont-para.
-    IF ITEMA < 20
-        MOVE "X" TO ITEMB.
-* comment
-    IF ITEMA > 10
-        MOVE "X" TO ITEMB
-    ELSE
-        GO TO PROC-A.
-
-    IF ITEMA < 10 OR > 20
-        NEXT SENTENCE
+220-UPDATE-CHECKPOINT.
+    MOVE ITEM-NUMBER TO WS-LAST-KEY-PROCESSED (1:10).
+    PERFORM 920-SAVE-CHECKPOINT.
+220-UPDATE-CHECKPOINT-EXIT.
+    EXIT.
+210-PROCESS-INVENTORY-RECORD-EXIT.
+    EXIT.
+910-RESTORE-CHECKPOINT.
+    MOVE "CUSTUPDT" TO CKPT-PROGRAM-ID.
+    OPEN I-O CHECKPOINT-FILE.
+    IF NOT CHECKPOINT-FILE-OK
+        OPEN OUTPUT CHECKPOINT-FILE
+        CLOSE CHECKPOINT-FILE
+        OPEN I-O CHECKPOINT-FILE
+    END-IF.
+    READ CHECKPOINT-FILE
+        INVALID KEY
+            DISPLAY "NO PRIOR CHECKPOINT FOUND - STARTING FROM THE BEGINNING"
+        NOT INVALID KEY
+            MOVE CKPT-LAST-KEY TO WS-LAST-KEY-PROCESSED
+            DISPLAY "RESUMING AFTER CHECKPOINT KEY: " WS-LAST-KEY-PROCESSED
+    END-READ.
+910-RESTORE-CHECKPOINT-EXIT.
+    EXIT.
+920-SAVE-CHECKPOINT.
+    ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+    IF WS-RECS-SINCE-CHECKPOINT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+        MOVE "CUSTUPDT" TO CKPT-PROGRAM-ID
+        MOVE WS-LAST-KEY-PROCESSED TO CKPT-LAST-KEY
+        REWRITE CHECKPOINT-RECORD
+            INVALID KEY
+                WRITE CHECKPOINT-RECORD
+        END-REWRITE
+        MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT
+    END-IF.
+920-SAVE-CHECKPOINT-EXIT.
+    EXIT.
+930-RECONCILE-SORT-OUTPUT.
+    PERFORM 931-RECONCILE-FILE-1.
+    PERFORM 932-RECONCILE-FILE-2.
+    PERFORM 933-RECONCILE-FILE-3.
+930-RECONCILE-SORT-OUTPUT-EXIT.
+    EXIT.
+931-RECONCILE-FILE-1.
+    MOVE ZERO TO WS-SORT-OUT-COUNT WS-SORT-OUT-HASH.
+    OPEN INPUT FILE-1.
+    PERFORM UNTIL WS-AT-EOF
+        READ FILE-1
+            AT END SET WS-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-SORT-OUT-COUNT
+                ADD F1-KEY-FIELD TO WS-SORT-OUT-HASH
+        END-READ
+    END-PERFORM.
+    CLOSE FILE-1.
+    MOVE "N" TO WS-EOF-SW.
+    IF WS-SORT-OUT-COUNT NOT = WS-SORT-IN-COUNT
+        OR WS-SORT-OUT-HASH NOT = WS-SORT-IN-HASH
+        DISPLAY "CONTROL TOTAL MISMATCH ON SORT TABL2 OUTPUT FILE-1 - IN COUNT "
+            WS-SORT-IN-COUNT " OUT COUNT " WS-SORT-OUT-COUNT
+            " IN HASH " WS-SORT-IN-HASH " OUT HASH " WS-SORT-OUT-HASH
     ELSE
-        MOVE "X" TO ITEMB.
-* comment
-    IF ITEMA > 10
-        IF ITEMA = ITEMC
-            MOVE "X" TO ITEMB
-        ELSE
-            MOVE "Y" TO ITEMB
+        DISPLAY "SORT TABL2 FILE-1 CONTROL TOTALS RECONCILE OK"
+    END-IF.
+932-RECONCILE-FILE-2.
+    MOVE ZERO TO WS-SORT-OUT-COUNT WS-SORT-OUT-HASH.
+    OPEN INPUT FILE-2.
+    PERFORM UNTIL WS-AT-EOF
+        READ FILE-2
+            AT END SET WS-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-SORT-OUT-COUNT
+                ADD F2-KEY-FIELD TO WS-SORT-OUT-HASH
+        END-READ
+    END-PERFORM.
+    CLOSE FILE-2.
+    MOVE "N" TO WS-EOF-SW.
+    IF WS-SORT-OUT-COUNT NOT = WS-SORT-IN-COUNT
+        OR WS-SORT-OUT-HASH NOT = WS-SORT-IN-HASH
+        DISPLAY "CONTROL TOTAL MISMATCH ON SORT TABL2 OUTPUT FILE-2 - IN COUNT "
+            WS-SORT-IN-COUNT " OUT COUNT " WS-SORT-OUT-COUNT
+            " IN HASH " WS-SORT-IN-HASH " OUT HASH " WS-SORT-OUT-HASH
     ELSE
-        GO TO PROC-A.
-    IF ITEMA > 10
-        IF ITEMA = ITEMC
-            ADD 1 TO ITEMD
-            MOVE "X" TO ITEMB
-        END-IF
-        ADD 1 TO ITEMD.
-    INITIALIZE ITEMA.
-    INITIALIZE ITEMB ITEMG.
-    INITIALIZE ITEMA REPLACING ALPHANUMERIC BY "ABCDE".
-    INITIALIZE ITEMG REPLACING NUMERIC BY 9.
-    INITIALIZE ITEMA REPLACING NUMERIC-EDITED BY 16.
-    INITIALIZE ITEMA REPLACING ALPHANUMERIC-EDITED BY "ABCD".
-    INITIALIZE ITEMA REPLACING ALPHANUMERIC BY "99".
-    INITIALIZE ITEMB ITEMG 
-        REPLACING 
-            ALPHANUMERIC BY "ABCDE"
-            NUMERIC BY 9.
-    INSPECT ITEMA TALLYING COUNT1 FOR LEADING "L" BEFORE "A",
-        COUNT2 FOR LEADING "A" BEFORE "L".
-    INSPECT ITEMA TALLYING COUNT1 FOR ALL "L" "R"
-        REPLACING LEADING "A" BY "E" AFTER INITIAL "L".
-    INSPECT ITEMA REPLACING ALL "A" BY "G" BEFORE "X".
-    INSPECT ITEMA TALLYING COUNT1 FOR CHARACTERS AFTER "J"
-        REPLACING ALL "A" BY "B".
-    INSPECT ITEMA REPLACING ALL "X" BY "Y", "B" BY "Z",
-        "W" BY "Q" AFTER "R".
-    INSPECT ITEMA REPLACING CHARACTERS BY "B" BEFORE "A".
-    INSPECT ITEMA REPLACING ALL "A" BY "X" ALL "R" BY "X"
-        AFTER "XXL".
-    INSPECT ITEMA CONVERTING "SIR" TO "DTA"
-        AFTER QUOTE BEFORE "@".
-    if a < 100 then
-        merge file-1 ascending key-1 key-2 descending key-3
-            sequence alph-1
-            using file-2 file-3 file-4
-            output procedure is out-proc-1 thru end-proc-1
-    else 
-        exit
-    end-if
-    MULTIPLY 2 BY ITEMB.
-    MULTIPLY 3 BY 1-A of 2-a in 3-b-group giving ITEMB
-        ON SIZE ERROR
-            MOVE 0 TO ITEMC.
-    MULTIPLY 4 BY ITEMA ITEMB ITEMC
-        ON SIZE ERROR
-            MOVE 1 TO ITEMD
-    END-MULTIPLY
-    MULTIPLY 2 BY ITEMA ITEMB ITEMC
-        ON SIZE ERROR
-            ADD 1 TO ITEMD
-    END-MULTIPLY.
-    OPEN INPUT MASTER-FILE NO REWIND ALLOWING UPDATERS READERS
-         I-O employee-file LOCK.
-    OPEN INPUT FILE1-SEQ file2-seq file-3seq allowing no 
-         extend ext-file-1.
-    OPEN OUTPUT FILE1-RAN no-rewind.
-    OPEN I-O FILE1-DYN.
-    OPEN EXTEND FILE1-EXT.
-    PERFORM PROC-A THRU PROC-B
-        TEST BEFORE
-        VARYING ITEMA
-        FROM ITEMB BY ITEMC
-        UNTIL CONDITION-A.
-    PERFORM PROC-A THRU PROC-B
-        TEST BEFORE
-        VARYING ITEMA
-            FROM ITEMB BY ITEMC
-            UNTIL CONDITION-A
-        AFTER ITEMD
-            FROM ITEME BY ITEMF
-            UNTIL CONDITION-B.
-    PERFORM PROC-A THRU PROC-B
-        TEST AFTER
-        VARYING ITEMA
-            FROM ITEMB BY ITEMC
-            UNTIL CONDITION-A.
-    PERFORM PROC-A THRU PROC-C 3 TIMES.
-    PERFORM PROC-A THRU PROC-B
-        VARYING ITEMC FROM 1 BY 1
-        UNTIL ITEMC > 5.
-    PERFORM PROC-A THRU PROC-B TEST AFTER VARYING ITEMC FROM 1 BY 1 UNTIL ITEMC > 5.
-    PERFORM
-        VARYING ITEMC FROM 1 BY 2
-        UNTIL ITEMC > 7
-            MOVE CHARA (ITEMC) TO CHARB (ITEMC)
-            MOVE CHARA (ITEMC) TO CHARB (ITEMC + 3)
+        DISPLAY "SORT TABL2 FILE-2 CONTROL TOTALS RECONCILE OK"
+    END-IF.
+933-RECONCILE-FILE-3.
+    MOVE ZERO TO WS-SORT-OUT-COUNT WS-SORT-OUT-HASH.
+    OPEN INPUT FILE-3.
+    PERFORM UNTIL WS-AT-EOF
+        READ FILE-3
+            AT END SET WS-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-SORT-OUT-COUNT
+                ADD F3-KEY-FIELD TO WS-SORT-OUT-HASH
+        END-READ
     END-PERFORM.
-    READ MASTER-FILE KEY IS MASTER-KEY ALLOWING NO OTHERS.
-    READ employee-file NEXT RECORD WITH LOCK
-        AT END GO TO 999-EOJ..
-    READ employee-file NEXT WITH LOCK.
-    READ FILE-A INTO rec-a
-        REGARDLESS OF LOCK
-        AT END PERFORM NO-MORE-RECS
-               DISPLAY "No more records." END-READ.
-    IF ITEMA = ITEMB
-        READ FILEA ALLOWING UPDATERS
-            AT END MOVE ITEMC TO ITEMB
-                   MOVE ITEMC-1 TO ITEMB-1
+    CLOSE FILE-3.
+    MOVE "N" TO WS-EOF-SW.
+    IF WS-SORT-OUT-COUNT NOT = WS-SORT-IN-COUNT
+        OR WS-SORT-OUT-HASH NOT = WS-SORT-IN-HASH
+        DISPLAY "CONTROL TOTAL MISMATCH ON SORT TABL2 OUTPUT FILE-3 - IN COUNT "
+            WS-SORT-IN-COUNT " OUT COUNT " WS-SORT-OUT-COUNT
+            " IN HASH " WS-SORT-IN-HASH " OUT HASH " WS-SORT-OUT-HASH
     ELSE
-        MOVE ITEMD TO ITEME.
-    READ FILE-A INVALID KEY CONTINUE.
-    RECORD DEPENDENCY path-name TYPE IS relation-type IN DICTIONARY.
-    RELEASE rec FROM src-area.
-    RETURN smrg-file RECORD INTO dest-area 
-        AT END CONTINUE
-        NOT AT END 
-            DISPLAY "No more records."
-            exit
-    END-RETURN
-    REWRITE rec-name FROM src-item
-        ALLOWING NO OTHERS
-        INVALID KEY CONTINUE
-        NOT INVALID KEY EXIT
-    END-REWRITE
-    SEARCH ALL STATES
-        AT END
-            MOVE 1 TO STATE-ERROR
-            GO TO SEARCH-END
-        WHEN STATE-USPS-CODE (STATE-INDEX) = CUSTOMER-USPS-STATE
-            MOVE 0 TO STATE-ERROR
-            MOVE STATE-REGION (STATE-INDEX) TO CUSTOMER-REGION.
-* search
-INITIALIZE-SEARCH.
-    MOVE "2" TO CUSTOMER-REGION.
-SEARCH-LOOP.
-    SEARCH STATES
-        AT END
-            MOVE 1 TO STATE-ERROR
-            GO TO SEARCH-END
-        WHEN STATE-REGION (STATE-INDEX) = CUSTOMER-REGION
-            MOVE 0 TO STATE-ERROR
-            DISPLAY STATE-USPS-CODE (STATE-INDEX)
-                " " STATE-INDEX WITH CONVERSION
-                " " STATE-ERROR
-        WHEN STATE-USPS-CODE (STATE-INDEX) = CUSTOMER-USPS-STATE
-            MOVE STATE-NUM TO STATE-INDEX.
-    ADD 1 TO STATE-INDEX.
-    GO TO SEARCH-LOOP.
-SEARCH-END.
-    SEARCH NAME-ENTRY
-        AT END
-            DISPLAY " Table full"
-            MOVE 1 TO NAME-INDEX
-            PERFORM SHOW-TABLE 8 TIMES
-            EXIT
-        WHEN LAST-NAME (NAME-INDEX) = CUSTOMER-NAME
-            ADD 1 TO NAME-COUNT (NAME-INDEX)
-        WHEN LAST-NAME (NAME-INDEX) = SPACES
-            MOVE CUSTOMER-NAME TO LAST-NAME (NAME-INDEX)
-            MOVE 1 TO NAME-COUNT (NAME-INDEX).
-    SET COURSE-INDEX TO 5.
-    SET COURSE-INDEX UP BY 1.
-    SET COURSE-INDEX DOWN BY DECREMENT-VALUE.
-    SET SOPHOMORE TO TRUE
-    SET REPORT-RUN TO OFF.
-    SET POINTER-VAR TO REFERENCE OF Z(I,J,K).
-    SET RETURN-STATUS TO FAILURE.
-    sort tabl descending elem-item2 elem-item3.
-    sort tabl2 descending elem-item1 of group2
-        sequence alph-2
-        input procedure proc-1 through proc-2
-        giving file-1 file-2 file-3.
-    start file-name KEY GREATER THAN OR EQUAL key-data
-        ALLOWING READERS
-        INVALID
-            MOVE CUSTOMER-NAME TO LAST-NAME (NAME-INDEX)
-    END-START
-    STOP RUN
-    STOP "ass"
-    STOP SPACE.
-    STRING CIVIL-TITLE DELIMITED BY " "
-        " " DELIMITED BY SIZE
-        FIRST-NAME DELIMITED BY " "
-        " " DELIMITED BY SIZE
-        LAST-NAME DELIMITED BY SIZE
-        INTO TEXT-STRING.
-    STRING CITY DELIMITED BY "/"
-        ", " DELIMITED BY SIZE
-        STATE DELIMITED BY SIZE
-        " " DELIMITED BY SIZE
-        ZIP DELIMITED BY SIZE
-        INTO TEXT-STRING.
-* =================================
-    MOVE 0 TO LINE-COUNT.
-    MOVE 1 TO PTR.
-GET-WORD.
-    IF LINE-COUNT NOT < 4
-        DISPLAY " " TEXT-STRING
-        GO TO GOT-WORDS.
-    ACCEPT INPUT-MESSAGE.
-    DISPLAY INPUT-MESSAGE.
-SAME-WORD.
-    MOVE PTR TO HOLD-PTR.
-    STRING INPUT-MESSAGE DELIMITED BY SPACE
-        ", " DELIMITED BY SIZE
-        INTO TEXT-STRING
-            WITH POINTER PTR
-        ON OVERFLOW
-            STRING " " DELIMITED BY SIZE
-                INTO TEXT-STRING
-                    WITH POINTER HOLD-PTR
-            DISPLAY " " TEXT-STRING
-            MOVE SPACES TO TEXT-STRING
-            ADD 1 TO LINE-COUNT
-            MOVE 1 TO PTR
-            GO TO SAME-WORD.
-    GO TO GET-WORD.
-GOT-WORDS.
+        DISPLAY "SORT TABL2 FILE-3 CONTROL TOTALS RECONCILE OK"
+    END-IF.
+proc-1.
+    MOVE ZERO TO WS-SORT-IN-COUNT WS-SORT-IN-HASH.
+    OPEN INPUT SORT-INPUT-FILE.
+    PERFORM UNTIL WS-AT-EOF
+        READ SORT-INPUT-FILE
+            AT END SET WS-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-SORT-IN-COUNT
+                ADD SI-KEY-FIELD TO WS-SORT-IN-HASH
+                MOVE SI-KEY-FIELD TO ELEM-ITEM1
+                RELEASE GROUP2
+        END-READ
+    END-PERFORM.
+    CLOSE SORT-INPUT-FILE.
+    MOVE "N" TO WS-EOF-SW.
+proc-2.
     EXIT.
-* ===================================
-    SUBTRACT 2 ITEMB FROM ITEMA.
-    SUBTRACT 14 FROM ITEMA, ITEME
-        ON SIZE ERROR
-            MOVE 0 TO ITEMB.
-    SUBTRACT 14 FROM ITEMA
-        ON SIZE ERROR
-            MOVE 9 TO ITEMB.
-        NOT ON SIZE ERROR
-            MOVE 1 TO ITEMB.
-    SUBTRACT 1 FROM ITEMB ITEMD (ITEMB).
-    SUBTRACT ITEME ITEMD (ITEMB) FROM ITEMA
-        GIVING ITEMB.
-    SUBTRACT 10 ITEMB FROM ITEMD (ITEMB)
-        ON SIZE ERROR
-            MOVE 0 TO ITEMA
-    END-SUBTRACT.
-    IF ITEMB < 3 AND > 1
-        SUBTRACT 1 FROM ITEMD(ITEMB)
-            ON SIZE ERROR
-            MOVE 0 TO ITEMA
-        END-SUBTRACT
-        DISPLAY 'yes'
-    ELSE
-        DISPLAY 'no'.
-    SUBTRACT 1, A, B FROM ITEMA ROUNDED, ITEN-B.
-*****
-    SUPPRESS PRINTING
-    SUPPRESS
-    TERMINATE report-name1 report-name2
-    UNLOCK file-name1 RECORDS
-    UNLOCK file-name2 ALL
-    UNLOCK file-name3
-*****
-    UNSTRING INMESSAGE
-        DELIMITED BY "-" OR "/" OR ALL " "
-            INTO THEMONTH DELIMITER IN HOLD-DELIM
-                 THEDAY   DELIMITER IN HOLD-DELIM
-                 THEYEAR  DELIMITER IN HOLD-DELIM
-        ON OVERFLOW MOVE ALL "0" TO THEDATE.
-    INSPECT THEDATE REPLACING ALL " " BY "0".
-*
-    WRITE RECORD-OUT
-        FROM FUNCTION UPPER-CASE(NAME-FIELD).
-    WRITE REPORT-REC AFTER STARTING-NEW-FORM.
-    WRITE rec-name
-        ALLOWING NO OTHERS
-        BEFORE advance-num LINES
-        END-OF-PAGE
-            EXIT
-        NOT EOP
-            CONTINUE
-            DISPLAY "Continue!"
-    END-WRITE
-END PROGRAM.
+960-END-OF-RUN-SUMMARY.
+    CLOSE CHECKPOINT-FILE.
+    CLOSE INVALID-ADD-LOG.
+    CLOSE PO-FILE.
+    CLOSE ADD-MASTER-FILE.
+    DISPLAY "INVALID ADDITIONS REJECTED THIS RUN: " WS-INVALID-ADD-COUNT.
+    DISPLAY "ARITHMETIC EXCEPTIONS SUPPRESSED THIS RUN: " WS-ARITH-EXCEPTION-COUNT.
+960-END-OF-RUN-SUMMARY-EXIT.
+    EXIT.
+END PROGRAM CUSTUPDT.
 
 IDENTIFICATION DIVISION.
 PROGRAM-ID. RMSSPECREGS.
-*
-* This program demonstrates the use of RMS special registers to
-* implement a different recovery for each of several errors with RMS files.
-*
+*> This program demonstrates the use of RMS special registers to
+*> implement a different recovery for each of several errors with RMS files.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 SELECT OPTIONAL EMP-FILE ASSIGN "SYS$DISK:ART.DAT".
 SELECT REPORT-FILE ASSIGN "SYS$OUTPUT".
+SELECT OPTIONAL FILESPEC-LOG ASSIGN "SYS$DISK:FILESPEC.LOG".
+SELECT OPTIONAL IN-FILE ASSIGN "SYS$DISK:INFILE.DAT"
+    ORGANIZATION SEQUENTIAL.
+SELECT OPTIONAL OUT-FILE ASSIGN "SYS$DISK:OUTFILE.DAT"
+    ORGANIZATION SEQUENTIAL.
+SELECT OPTIONAL MERGE-WORK-FILE ASSIGN "SYS$DISK:MERGEWRK.SRT".
 DATA DIVISION.
 FILE SECTION.
+SD MERGE-WORK-FILE.
+01 MERGE-WORK-RECORD.
+    02 MW-KEY-FIELD PIC 9(10).
+    02 FILLER PIC X(70).
+FD IN-FILE.
+01 IN-FILE-RECORD.
+    02 INF-KEY-FIELD PIC 9(10).
+    02 FILLER PIC X(70).
+FD OUT-FILE.
+01 OUT-FILE-RECORD.
+    02 OUTF-KEY-FIELD PIC 9(10).
+    02 FILLER PIC X(70).
 FD EMP-FILE VALUE OF ID IS VAL-OF-ID.
 01 EMP-RECORD.
     02 EMP-ID PIC 9(7).
     02 EMP-NAME PIC X(15).
     02 EMP-ADDRESS PIC X(30).
+    02 EMP-DEPT-CODE PIC X(4).
+    02 EMP-HIRE-DATE PIC 9(6).
+    02 EMP-PAY-RATE PIC 9(3)V99.
 FD REPORT-FILE REPORT IS RPT.
+FD FILESPEC-LOG.
+01 FILESPEC-LOG-RECORD.
+    02 LOG-VAL-OF-ID PIC X(20).
+    02 FILLER PIC X(2) VALUE SPACES.
+    02 LOG-RMS-STATUS PIC -(9)9.
 WORKING-STORAGE SECTION.
 01 VAL-OF-ID PIC X(20).
 01 RMS$_EOF PIC S9(9) COMP VALUE EXTERNAL RMS$_EOF.
@@ -422,7 +414,20 @@ WORKING-STORAGE SECTION.
 01 RMS$_FNF PIC S9(9) COMP VALUE EXTERNAL RMS$_FNF.
 01 RMS$_DNF PIC S9(9) COMP VALUE EXTERNAL RMS$_DNF.
 01 RMS$_DEV PIC S9(9) COMP VALUE EXTERNAL RMS$_DEV.
+01 RMS$_RLK PIC S9(9) COMP VALUE EXTERNAL RMS$_RLK.
+01 RMS$_PRV PIC S9(9) COMP VALUE EXTERNAL RMS$_PRV.
 01 D-DATE PIC 9(6).
+01 WS-TOTAL-EMPLOYEES PIC 9(7) VALUE ZERO.
+01 WS-RETRY-COUNT PIC 9(3) VALUE ZERO.
+01 WS-MAX-RETRIES PIC 9(3) VALUE 5.
+01 WS-LAST-RMS-STATUS PIC S9(9) COMP VALUE ZERO.
+01 WS-ARITH-EXCEPTION-COUNT PIC 9(5) VALUE ZERO.
+01 WS-MERGE-IN-COUNT PIC 9(7) VALUE ZERO.
+01 WS-MERGE-IN-HASH PIC 9(9) VALUE ZERO.
+01 WS-MERGE-OUT-COUNT PIC 9(7) VALUE ZERO.
+01 WS-MERGE-OUT-HASH PIC 9(9) VALUE ZERO.
+01 WS-MERGE-EOF-SW PIC X VALUE "N".
+    88 WS-MERGE-AT-EOF VALUE "Y".
 01 EOF-SW PIC X.
     88 E-O-F VALUE "E".
     88 NOT-E-O-F VALUE "N".
@@ -443,13 +448,23 @@ RD RPT PAGE 26 LINES HEADING 1 FIRST DETAIL 5.
         03 COLUMN 2 PIC X(5) VALUE "Empid".
         03 COLUMN 22 PIC X(4) VALUE "Name".
         03 COLUMN 43 PIC X(7) VALUE "Address".
-        03 COLUMN 60 PIC X(4) VALUE "Page".
-        03 COLUMN 70 PIC ZZ9 SOURCE PAGE-COUNTER.
+        03 COLUMN 60 PIC X(4) VALUE "Dept".
+        03 COLUMN 66 PIC X(4) VALUE "Rate".
+        03 COLUMN 74 PIC X(4) VALUE "Hire".
+        03 COLUMN 84 PIC X(4) VALUE "Page".
+        03 COLUMN 90 PIC ZZ9 SOURCE PAGE-COUNTER.
 01 REPORT-LINE TYPE IS DETAIL.
     02 LINE IS PLUS 1.
         03 COLUMN IS 1 PIC 9(7) SOURCE EMP-ID.
         03 COLUMN IS 20 PIC X(15) SOURCE IS EMP-NAME.
-        03 COLUMN IS 42 PIC X(30) SOURCE IS EMP-ADDRESS.
+        03 COLUMN IS 42 PIC X(17) SOURCE IS EMP-ADDRESS.
+        03 COLUMN IS 60 PIC X(4) SOURCE IS EMP-DEPT-CODE.
+        03 COLUMN IS 66 PIC ZZ9.99 SOURCE IS EMP-PAY-RATE.
+        03 COLUMN IS 74 PIC 99/99/99 SOURCE IS EMP-HIRE-DATE.
+01 TYPE IS CONTROL FOOTING FINAL.
+    02 LINE IS PLUS 2.
+        03 COLUMN 1 PIC X(17) VALUE "Total Employees:".
+        03 COLUMN 19 PIC ZZZZZZ9 SOURCE WS-TOTAL-EMPLOYEES.
 PROCEDURE DIVISION.
 DECLARATIVES.
 USE-SECT SECTION.
@@ -464,10 +479,25 @@ CHECK-RMS-SPECIAL-REGISTERS.
     WHEN (RMS$_FNF) OP-OPEN
     WHEN (RMS$_DNF) OP-OPEN
     WHEN (RMS$_DEV) OP-OPEN
+    MOVE RMS-STS OF EMP-FILE TO WS-LAST-RMS-STATUS
     DISPLAY "File cannot be found or file spec is invalid"
     DISPLAY RMS-FILENAME OF EMP-FILE
     DISPLAY "Enter corrected file (control-Z to STOP RUN): "
     WITH NO ADVANCING
+    WHEN (RMS$_PRV) OP-OPEN
+    MOVE RMS-STS OF EMP-FILE TO WS-LAST-RMS-STATUS
+    DISPLAY "Insufficient privilege to access file "
+        RMS-FILENAME OF EMP-FILE
+    DISPLAY "Enter corrected file (control-Z to STOP RUN): "
+    WITH NO ADVANCING
+    WHEN (RMS$_RLK) OP-READ
+    DISPLAY "Record is locked by another user on file "
+        RMS-FILENAME OF EMP-FILE
+    SET VALID-OP TO TRUE
+    WHEN (RMS$_PRV) OP-READ
+    DISPLAY "Insufficient privilege to access file "
+        RMS-FILENAME OF EMP-FILE
+    SET VALID-OP TO TRUE
     WHEN ANY OP-CLOSE
     CONTINUE
     WHEN ANY RMS-STS OF EMP-FILE IS SUCCESS
@@ -479,49 +509,51 @@ CHECK-RMS-SPECIAL-REGISTERS.
     BY VALUE RMS-STS OF EMP-FILE
     END-IF
     END-EVALUATE.
-    ALTER PROC-D TO PROC-EE PROC-C TO PROC-AA.
-    ACCEPT VAL-OF-ID with conversion
-        from line number line-number PLUS 1
-        erase to end of screen
-        with bell
-        protected 
-            no blank 
-            SIZE 100
-        with no echo
-        default is current value
-        CONTROL KEY IN key-dest-item
-    AT END STOP RUN
-    NOT AT END 
-    END-ACCEPT
-    ADD 14 TO ITEMA
-    ON SIZE ERROR
-        ADD 0 TO ITEMB
-    NOT ON SIZE ERROR
-        ADD 1 TO ITEMB
+CHECK-RMS-SPECIAL-REGISTERS-EXIT.
+    EXIT.
 END DECLARATIVES.
 MAIN-PROG SECTION.
 000-DRIVER.
 PERFORM 100-INITIALIZE.
 PERFORM WITH TEST AFTER UNTIL E-O-F
+ADD 1 TO WS-TOTAL-EMPLOYEES
+    ON SIZE ERROR ADD 1 TO WS-ARITH-EXCEPTION-COUNT
+END-ADD
 GENERATE REPORT-LINE
 READ EMP-FILE
 END-PERFORM.
 PERFORM 200-CLEANUP.
+PERFORM 210-MERGE-AND-RECONCILE.
 STOP RUN.
 100-INITIALIZE.
 ACCEPT D-DATE FROM DATE.
+MOVE ZERO TO WS-RETRY-COUNT.
+OPEN OUTPUT FILESPEC-LOG.
 DISPLAY "Enter file spec of employee file: " WITH NO ADVANCING.
 ACCEPT VAL-OF-ID.
-PERFORM WITH TEST AFTER UNTIL VALID-OP
+PERFORM WITH TEST AFTER UNTIL VALID-OP OR WS-RETRY-COUNT NOT LESS THAN WS-MAX-RETRIES
 SET VALID-OP TO TRUE
 SET OP-OPEN TO TRUE
 OPEN INPUT EMP-FILE
 IF OP-FAILED
 THEN
+ADD 1 TO WS-RETRY-COUNT
+MOVE VAL-OF-ID TO LOG-VAL-OF-ID
+MOVE WS-LAST-RMS-STATUS TO LOG-RMS-STATUS
+WRITE FILESPEC-LOG-RECORD
 SET OP-CLOSE TO TRUE
 CLOSE EMP-FILE
+IF WS-RETRY-COUNT LESS THAN WS-MAX-RETRIES
+DISPLAY "Enter corrected file spec of employee file: " WITH NO ADVANCING
+ACCEPT VAL-OF-ID
+END-IF
 END-IF
 END-PERFORM.
+IF OP-FAILED
+DISPLAY "TOO MANY INVALID FILE SPECS - SEE FILESPEC.LOG - ABORTING RUN"
+CLOSE FILESPEC-LOG
+STOP RUN
+END-IF.
 OPEN OUTPUT REPORT-FILE.
 INITIATE RPT.
 SET NOT-E-O-F TO TRUE.
@@ -530,96 +562,58 @@ READ EMP-FILE.
 200-CLEANUP.
 TERMINATE RPT.
 SET OP-CLOSE TO TRUE.
-CLOSE EMP-FILE REPORT-FILE.
-
-       compute ITEMC in divide-test = 
-       (a / b)
-*><
-              ON SIZE ERROR MOVE 1 to ITEMC in divide-test
-              NOT ON SIZE ERROR MOVE 1 to ITEMC in divide-test
-       evaluate NOT ITEMC in divide-test + 10 + 100, ITEMA in divide-test < 0
-       when NOT 6 through 7, TRUE
-              DISPLAY " ITEMC+10 is 6 through 7 and ITEMA < 0"
-       when NOT 6 through 7, FALSE
-              DISPLAY " ITEMC+10 is 6 through 7 and ITEMA >= 0"
-       when other
-              DISPLAY " ITEMC+10 is other" ITEMC in divide-test CONVERSION
-       end-evaluate
-       EVALUATE ITEMA
-       WHEN "A01" 
-                     MOVE 1 TO ITEMB
-       WHEN "A02" THRU "C16" 
-                     MOVE 2 TO ITEMB
-       WHEN "C20" THRU "L86" 
-                     MOVE 3 TO ITEMB
-       WHEN "R20"    ADD 1 TO R-TOT
-                     GO TO PROC-A
-       WHEN OTHER 
-                     MOVE 0 TO ITEMB
-       END-EVALUATE .
-       EVALUATE      LOW-STOK      WEEK-USE      LOC-VNDR      ON-ORDER
-       WHEN          "Y",          16 THRU 999,  ANY,          "N" GO TO RUSH-ORDER depending on ass in hole of world
-       WHEN          "Y",          16 THRU 999,  ANY,          "Y" GO TO NORMAL-ORDER
-       WHEN          "Y",          8 THRU 15,    "N",          "N" GO TO RUSH-ORDER
-       WHEN          "Y",          8 THRU 15,    "N",          "Y" GO TO NORMAL-ORDER
-       WHEN          "Y",          8 THRU 15,    "Y",          "N" GO TO NORMAL-ORDER
-       WHEN          "Y",          0 THRU 7,     ANY,          "N" GO TO NORMAL-ORDER
-       WHEN          "N",          ANY,          ANY,          "Y" GO TO CANCEL-ORDER
-       END-EVALUATE.
-
-       IF ITEMA > 10
-              IF ITEMA = ITEMC
-                     MOVE "X" TO ITEMB
-              ELSE
-                     MOVE "Y" TO ITEMB
-       ELSE
-              GO TO PROC-A.
-       IF ITEMA < 10 OR > 20
-              NEXT SENTENCE
-       ELSE
-              MOVE "X" TO ITEMB.
-       IF ZERO < function VARIANCE * test-1 AND >= 20
-              MOVE "X" TO ITEMB.
-       IF ITEMA is not ZERO AND less than 10
-              MOVE "X" TO ITEMB
-       ELSE
-              GO TO PROC-A.
-       ADD 1 to item in qqq.
-
-       INITIALIZE ITEMA REPLACING ALPHANUMERIC-EDITED BY "ABCD"
-              
-       initiate rd-1 rd-2
-
-       INSPECT ITEMA TALLYING COUNT1 FOR LEADING "L" BEFORE "A",
-*><
-              COUNT2 FOR LEADING "A" BEFORE "L"
-*       replace ==alpha== by ==NUM-1== ==num== by ==ALPHA-1==.
-       INSPECT ITEMA TALLYING COUNT1 FOR ALL "L" "R"
-              REPLACING LEADING "A" BY "E" AFTER INITIAL "L"
-       INSPECT ITEMA REPLACING ALL "X" BY "Y", "B" BY "Z",
-                     "W" BY "Q" AFTER "R".
-       INSPECT ITEMA REPLACING CHARACTERS BY "B" BEFORE "A".
-       INSPECT ITEMA CONVERTING "SIR" TO "DTA" AFTER QUOTE BEFORE "@".
-
-       merge in-file DESCENDING in-file-key in in-file-struct 
-              COLLATING SEQUENCE IS alpha-ebcdic
-              using in-file
-              OUTPUT PROCEDURE IS first-pro THROUGH end-pro
-\b              giving out-file
-\b         NOT ON ERROR MOVE 1 to A
-       replace ==alpha== by ==NUM-1== ==num== by ==ALPHA-1==.
-
-\b           examine ass in qqq tallying until first space replacing by "a".
-\b           EXHIBIT changed (LIN + 1, 5) "ass" 
-\b                           (LIN + 2, 5) space
-\b                           (LIN + 3, 5) erase
-\b              upon file-out.
-
-\b       ENTRY 'point-1' 
-\b              using by value ass in the of world
-\b                    by reference hole of fame
-\b              repeated 1 to 5
-\b              returning result-code.
-
+CLOSE EMP-FILE REPORT-FILE FILESPEC-LOG.
+DISPLAY "TOTAL EMPLOYEES LISTED: " WS-TOTAL-EMPLOYEES.
+DISPLAY "ARITHMETIC EXCEPTIONS SUPPRESSED THIS RUN: " WS-ARITH-EXCEPTION-COUNT.
+200-CLEANUP-EXIT.
+    EXIT.
+210-MERGE-AND-RECONCILE.
+    PERFORM RECONCILE-MERGE-BEFORE.
+    MERGE MERGE-WORK-FILE
+        ASCENDING KEY MW-KEY-FIELD
+        USING IN-FILE
+        GIVING OUT-FILE.
+    PERFORM RECONCILE-MERGE-AFTER.
+210-MERGE-AND-RECONCILE-EXIT.
+    EXIT.
+RECONCILE-MERGE-BEFORE.
+    MOVE ZERO TO WS-MERGE-IN-COUNT WS-MERGE-IN-HASH.
+    MOVE "N" TO WS-MERGE-EOF-SW.
+    OPEN INPUT IN-FILE.
+    PERFORM UNTIL WS-MERGE-AT-EOF
+        READ IN-FILE
+            AT END SET WS-MERGE-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-MERGE-IN-COUNT
+                ADD INF-KEY-FIELD TO WS-MERGE-IN-HASH
+        END-READ
+    END-PERFORM.
+    CLOSE IN-FILE.
+    MOVE "N" TO WS-MERGE-EOF-SW.
+RECONCILE-MERGE-BEFORE-EXIT.
+    EXIT.
+RECONCILE-MERGE-AFTER.
+    MOVE ZERO TO WS-MERGE-OUT-COUNT WS-MERGE-OUT-HASH.
+    OPEN INPUT OUT-FILE.
+    PERFORM UNTIL WS-MERGE-AT-EOF
+        READ OUT-FILE
+            AT END SET WS-MERGE-AT-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO WS-MERGE-OUT-COUNT
+                ADD OUTF-KEY-FIELD TO WS-MERGE-OUT-HASH
+        END-READ
+    END-PERFORM.
+    CLOSE OUT-FILE.
+    MOVE "N" TO WS-MERGE-EOF-SW.
+    IF WS-MERGE-OUT-COUNT NOT = WS-MERGE-IN-COUNT
+        OR WS-MERGE-OUT-HASH NOT = WS-MERGE-IN-HASH
+        DISPLAY "CONTROL TOTAL MISMATCH ON IN-FILE/OUT-FILE MERGE - IN COUNT "
+            WS-MERGE-IN-COUNT " OUT COUNT " WS-MERGE-OUT-COUNT
+            " IN HASH " WS-MERGE-IN-HASH " OUT HASH " WS-MERGE-OUT-HASH
+    ELSE
+        DISPLAY "IN-FILE/OUT-FILE MERGE CONTROL TOTALS RECONCILE OK"
+    END-IF.
+RECONCILE-MERGE-AFTER-EXIT.
+    EXIT.
 
 END PROGRAM RMSSPECREGS.
\ No newline at end of file
