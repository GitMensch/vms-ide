@@ -0,0 +1,10 @@
+*> INVALIDADD - rejected-add exception log record, shared by every
+*> program that writes to INVALID-ADD-LOG.
+01  INVALID-ADD-LOG-RECORD.
+    02  IAL-TIMESTAMP           PIC 9(6).
+    02  FILLER                  PIC X(1)  VALUE SPACE.
+    02  IAL-KEY                 PIC X(15).
+    02  FILLER                  PIC X(1)  VALUE SPACE.
+    02  IAL-ATTEMPTED-RECORD    PIC X(101).
+    02  FILLER                  PIC X(1)  VALUE SPACE.
+    02  IAL-EXISTING-RECORD     PIC X(101).
